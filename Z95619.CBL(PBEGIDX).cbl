@@ -7,10 +7,19 @@
        FILE-CONTROL.
            SELECT INDEX-FILE    ASSIGN TO IDXFILE
                                 ORGANIZATION IS INDEXED
-                                ACCESS RANDOM
+                                ACCESS DYNAMIC
                                 RECORD KEY IDX-KEY
                                 STATUS ST-INDEX-FILE.
+           SELECT CURRENCY-FILE ASSIGN TO CURRFILE
+                                ORGANIZATION IS INDEXED
+                                ACCESS RANDOM
+                                RECORD KEY CUR-CODE
+                                STATUS ST-CURRENCY-FILE.
+           SELECT AUDIT-FILE    ASSIGN TO AUDITFILE
+                                STATUS ST-AUDIT-FILE.
       *My INDEX file is the VSAM.II. (All the data I need to compare)
+      *CURRFILE is the valid ISO numeric currency code reference table.
+      *AUDITFILE is the before-image trail for H500/H800 changes.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -23,17 +32,44 @@
            03 IDX-LNAME              PIC X(15).
            03 IDX-BDAY               PIC S9(07) COMP-3.
            03 IDX-BALANCE            PIC S9(15) COMP-3.
+      *
+       FD  CURRENCY-FILE.
+       01  CUR-REC.
+           03 CUR-CODE                PIC S9(03) COMP.
+           03 CUR-NAME                PIC X(20).
+      *
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           03 AUD-TIMESTAMP            PIC X(21).
+           03 AUD-FUNCTION             PIC 9(01).
+           03 AUD-ID                   PIC S9(05) COMP-3.
+           03 AUD-CURRENCY             PIC S9(03) COMP.
+           03 AUD-FNAME                PIC X(15).
+           03 AUD-LNAME                PIC X(15).
+           03 AUD-BDAY                 PIC S9(07) COMP-3.
+           03 AUD-BALANCE              PIC S9(15) COMP-3.
       *----------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-WORKSHOP.
            03 ST-INDEX-FILE          PIC 9(02).
               88 IDXFILE-SUCCESS               VALUE 00 97.
-           03 COUNTER-VARIABLES.
-              05 X-INC               PIC 9(02).
-              05 Y-INC               PIC 9(02).
+           03 ST-CURRENCY-FILE       PIC 9(02).
+              88 CURRFILE-SUCCESS              VALUE 00 97.
+           03 ST-AUDIT-FILE          PIC 9(02).
+              88 AUDFILE-SUCCESS               VALUE 00 97.
            03 NEW-REC.
               05 NEW-FNAME           PIC X(15).
               05 NEW-LNAME           PIC X(15).
+           03 WS-CURRENT-DATE-DATA.
+              05 WS-CURRENT-YEAR     PIC 9(04).
+              05 WS-CURRENT-MONTH    PIC 9(02).
+              05 WS-CURRENT-DAY      PIC 9(02).
+           03 WS-BDAY-CENTURY        PIC 9(01).
+           03 WS-BDAY-YY             PIC 9(02).
+           03 WS-BDAY-CCYY           PIC 9(04).
+           03 WS-BDAY-MM             PIC 9(02).
+           03 WS-BDAY-DD             PIC 9(02).
+           03 WS-AGE-CALC            PIC S9(03).
       *----------------------------------------
        LINKAGE SECTION.
        01  WS-SUB-AREA.
@@ -43,16 +79,27 @@
               88 WS-FUNC-UPDATE                VALUE 3.
               88 WS-FUNC-WRITE                 VALUE 4.
               88 WS-FUNC-DELETE                VALUE 5.
+              88 WS-FUNC-BALANCE               VALUE 6.
+              88 WS-FUNC-BROWSE-START          VALUE 7.
+              88 WS-FUNC-BROWSE-NEXT           VALUE 8.
               88 WS-FUNC-CLOSE                 VALUE 9.
            03 WS-SUB-ID              PIC 9(05).
            03 WS-SUB-CUR             PIC 9(03).
            03 WS-SUB-RC              PIC 9(02).
+              88 WS-RC-INVALID-CURRENCY        VALUE 90.
+              88 WS-RC-BROWSE-END              VALUE 10.
+           03 WS-SUB-AMOUNT          PIC S9(13) COMP-3.
+           03 WS-SUB-RESTART-FLAG    PIC X(01).
+              88 WS-SUB-IS-RESTART             VALUE 'Y'.
            03 WS-SUBDATA.
               05 WS-EXPLANATION      PIC X(30).
               05 WS-FROM-FNAME       PIC X(15).
               05 WS-FROM-LNAME       PIC X(15).
               05 WS-TO-FNAME         PIC X(15).
               05 WS-TO-LNAME         PIC X(15).
+              05 WS-BALANCE-OUT      PIC -(14)9.
+              05 WS-BDAY-OUT         PIC 9(07).
+              05 WS-AGE-OUT          PIC 9(03).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
@@ -62,6 +109,12 @@
                  GOBACK
               WHEN WS-FUNC-CLOSE
                  PERFORM H999-PREPARE-EXIT
+              WHEN WS-FUNC-BROWSE-START
+                 PERFORM H920-BROWSE-START
+                 GOBACK
+              WHEN WS-FUNC-BROWSE-NEXT
+                 PERFORM H940-BROWSE-NEXT
+                 GOBACK
               WHEN OTHER
                  PERFORM H200-READ-FILE
                  GOBACK
@@ -74,16 +127,45 @@
               DISPLAY 'IDXFILE DID NOT OPEN PROPERLY: ' ST-INDEX-FILE
               MOVE ST-INDEX-FILE TO RETURN-CODE
               PERFORM H999-PREPARE-EXIT
+           END-IF
+           OPEN INPUT CURRENCY-FILE
+           IF NOT CURRFILE-SUCCESS
+              DISPLAY 'CURRFILE DID NOT OPEN: ' ST-CURRENCY-FILE
+              MOVE ST-CURRENCY-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+           END-IF
+           IF WS-SUB-IS-RESTART
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF NOT AUDFILE-SUCCESS
+              DISPLAY 'AUDITFILE DID NOT OPEN: ' ST-AUDIT-FILE
+              MOVE ST-AUDIT-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
            END-IF.
        H100-END. EXIT.
       *
        H200-READ-FILE.
-           MOVE WS-SUB-ID TO IDX-ID
-           MOVE WS-SUB-CUR TO IDX-CURRENCY
-           READ INDEX-FILE KEY IS IDX-KEY
-           INVALID KEY PERFORM H300-INVALID-KEY
-           NOT INVALID KEY PERFORM H250-VALID-KEY.
+           MOVE WS-SUB-CUR TO CUR-CODE
+           READ CURRENCY-FILE KEY IS CUR-CODE
+              INVALID KEY PERFORM H210-INVALID-CURRENCY
+              NOT INVALID KEY
+                 MOVE WS-SUB-ID TO IDX-ID
+                 MOVE WS-SUB-CUR TO IDX-CURRENCY
+                 READ INDEX-FILE KEY IS IDX-KEY
+                 INVALID KEY PERFORM H300-INVALID-KEY
+                 NOT INVALID KEY PERFORM H250-VALID-KEY
+           END-READ.
        H200-END. EXIT.
+      *
+       H210-INVALID-CURRENCY.
+           MOVE SPACES TO WS-SUBDATA
+           STRING 'INVALID CURRENCY CODE'
+              DELIMITED BY SIZE INTO WS-EXPLANATION
+           END-STRING
+           MOVE 90 TO WS-SUB-RC.
+       H210-END. EXIT.
       *
        H250-VALID-KEY.
            IF WS-SUB-FUNCTION = 2
@@ -94,6 +176,8 @@
               PERFORM H700-WRITE
            ELSE IF WS-SUB-FUNCTION = 5
               PERFORM H800-DELETE
+           ELSE IF WS-SUB-FUNCTION = 6
+              PERFORM H900-ADJUST-BALANCE
            END-IF.
        H150-END. EXIT.
       *
@@ -106,6 +190,8 @@
               PERFORM H700-WRITE
            ELSE IF WS-SUB-FUNCTION = 5
               PERFORM H800-DELETE
+           ELSE IF WS-SUB-FUNCTION = 6
+              PERFORM H900-ADJUST-BALANCE
            END-IF.
        H300-END. EXIT.
       *
@@ -122,11 +208,42 @@
               END-STRING
               MOVE IDX-FNAME TO WS-FROM-FNAME
               MOVE IDX-LNAME TO WS-FROM-LNAME
+              PERFORM H450-CALC-AGE
               MOVE ST-INDEX-FILE TO WS-SUB-RC
            END-IF.
        H400-END. EXIT.
+      *
+       H450-CALC-AGE.
+           IF IDX-BDAY = 0
+              MOVE ZERO TO WS-BDAY-OUT
+              MOVE ZERO TO WS-AGE-OUT
+           ELSE
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+              COMPUTE WS-BDAY-CENTURY = IDX-BDAY / 1000000
+              COMPUTE WS-BDAY-YY =
+                 FUNCTION MOD(IDX-BDAY, 1000000) / 10000
+              COMPUTE WS-BDAY-MM = FUNCTION MOD(IDX-BDAY, 10000) / 100
+              COMPUTE WS-BDAY-DD = FUNCTION MOD(IDX-BDAY, 100)
+              COMPUTE WS-BDAY-CCYY = 1900 + (WS-BDAY-CENTURY * 100)
+                                          + WS-BDAY-YY
+              COMPUTE WS-AGE-CALC = WS-CURRENT-YEAR - WS-BDAY-CCYY
+              IF WS-CURRENT-MONTH < WS-BDAY-MM
+                 SUBTRACT 1 FROM WS-AGE-CALC
+              ELSE
+                 IF WS-CURRENT-MONTH = WS-BDAY-MM AND
+                    WS-CURRENT-DAY < WS-BDAY-DD
+                    SUBTRACT 1 FROM WS-AGE-CALC
+                 END-IF
+              END-IF
+              MOVE IDX-BDAY TO WS-BDAY-OUT
+              MOVE WS-AGE-CALC TO WS-AGE-OUT
+           END-IF.
+       H450-END. EXIT.
       *
        H500-UPDATE-NAMES.
+           MOVE SPACES TO NEW-REC
+           MOVE WS-TO-FNAME TO NEW-FNAME
+           MOVE WS-TO-LNAME TO NEW-LNAME
            MOVE SPACES TO WS-SUBDATA
            IF ST-INDEX-FILE NOT = 0
               STRING 'RECORD NOT FOUND'
@@ -134,23 +251,9 @@
               END-STRING
               MOVE ST-INDEX-FILE TO WS-SUB-RC
            ELSE
-              MOVE SPACES TO NEW-REC
               MOVE IDX-FNAME TO WS-FROM-FNAME
               MOVE IDX-LNAME TO WS-FROM-LNAME
-              MOVE IDX-LNAME TO NEW-LNAME
-              MOVE 01 TO X-INC
-              MOVE 01 TO Y-INC
-              PERFORM VARYING X-INC FROM 1 BY 1
-                 UNTIL X-INC > LENGTH OF WS-FROM-FNAME
-                 IF WS-FROM-FNAME(X-INC:1) = SPACE
-                    CONTINUE
-                 ELSE
-                    MOVE WS-FROM-FNAME(X-INC:1) TO NEW-FNAME(Y-INC:1)
-                    ADD 1 TO Y-INC
-                 END-IF
-              END-PERFORM
-              INSPECT NEW-LNAME REPLACING ALL 'E' BY 'I'
-              INSPECT NEW-LNAME REPLACING ALL 'A' BY 'E'
+              PERFORM H600-WRITE-AUDIT
               STRING 'RECORD UPDATED'
                  DELIMITED BY SIZE INTO WS-EXPLANATION
               END-STRING
@@ -162,18 +265,34 @@
               REWRITE IDX-REC END-REWRITE
            END-IF.
        H500-END. EXIT.
+      *
+       H600-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-SUB-FUNCTION TO AUD-FUNCTION
+           MOVE IDX-ID          TO AUD-ID
+           MOVE IDX-CURRENCY    TO AUD-CURRENCY
+           MOVE IDX-FNAME       TO AUD-FNAME
+           MOVE IDX-LNAME       TO AUD-LNAME
+           MOVE IDX-BDAY        TO AUD-BDAY
+           MOVE IDX-BALANCE     TO AUD-BALANCE
+           WRITE AUDIT-REC.
+       H600-END. EXIT.
       *
       *
        H700-WRITE.
+           MOVE WS-TO-FNAME TO NEW-FNAME
+           MOVE WS-TO-LNAME TO NEW-LNAME
            MOVE SPACES TO WS-SUBDATA
            IF ST-INDEX-FILE NOT = 0
               STRING 'NEW RECORD WRITTEN'
                  DELIMITED BY SIZE INTO WS-EXPLANATION
               END-STRING
-              MOVE 'TOLGA' TO IDX-FNAME
-              MOVE 'TOLGA' TO WS-TO-FNAME
-              MOVE 'KAYIS' TO IDX-LNAME
-              MOVE 'KAYIS' TO WS-TO-LNAME
+              MOVE NEW-FNAME TO IDX-FNAME
+              MOVE NEW-FNAME TO WS-TO-FNAME
+              MOVE NEW-LNAME TO IDX-LNAME
+              MOVE NEW-LNAME TO WS-TO-LNAME
+              MOVE ZERO    TO IDX-BDAY
+              MOVE ZERO    TO IDX-BALANCE
               MOVE 00      TO WS-SUB-RC
               WRITE IDX-REC END-WRITE
            ELSE
@@ -197,13 +316,79 @@
               END-STRING
               MOVE IDX-FNAME     TO WS-FROM-FNAME
               MOVE IDX-LNAME     TO WS-FROM-LNAME
+              PERFORM H600-WRITE-AUDIT
               MOVE ST-INDEX-FILE TO WS-SUB-RC
               DELETE INDEX-FILE
            END-IF.
        H800-END. EXIT.
+      *
+       H900-ADJUST-BALANCE.
+           MOVE SPACES TO WS-SUBDATA
+           IF ST-INDEX-FILE NOT = 0
+              STRING 'RECORD NOT FOUND'
+                 DELIMITED BY SIZE INTO WS-EXPLANATION
+              END-STRING
+              MOVE ST-INDEX-FILE TO WS-SUB-RC
+           ELSE
+              MOVE IDX-FNAME     TO WS-FROM-FNAME
+              MOVE IDX-LNAME     TO WS-FROM-LNAME
+              PERFORM H600-WRITE-AUDIT
+              ADD WS-SUB-AMOUNT TO IDX-BALANCE
+              REWRITE IDX-REC END-REWRITE
+              MOVE IDX-BALANCE TO WS-BALANCE-OUT
+              STRING 'BALANCE UPDATED'
+                 DELIMITED BY SIZE INTO WS-EXPLANATION
+              END-STRING
+              MOVE ST-INDEX-FILE TO WS-SUB-RC
+           END-IF.
+       H900-END. EXIT.
+      *
+       H920-BROWSE-START.
+           MOVE SPACES TO WS-SUBDATA
+           MOVE WS-SUB-ID TO IDX-ID
+           START INDEX-FILE KEY IS NOT LESS THAN IDX-ID
+              INVALID KEY
+                 MOVE ST-INDEX-FILE TO WS-SUB-RC
+                 STRING 'CUSTOMER NOT FOUND'
+                    DELIMITED BY SIZE INTO WS-EXPLANATION
+                 END-STRING
+              NOT INVALID KEY
+                 PERFORM H940-BROWSE-NEXT
+           END-START.
+       H920-END. EXIT.
+      *
+       H940-BROWSE-NEXT.
+           MOVE SPACES TO WS-SUBDATA
+           READ INDEX-FILE NEXT RECORD
+              AT END
+                 MOVE 10 TO WS-SUB-RC
+                 STRING 'END OF BROWSE'
+                    DELIMITED BY SIZE INTO WS-EXPLANATION
+                 END-STRING
+              NOT AT END
+                 IF IDX-ID NOT = WS-SUB-ID
+                    MOVE 10 TO WS-SUB-RC
+                    STRING 'END OF BROWSE'
+                       DELIMITED BY SIZE INTO WS-EXPLANATION
+                    END-STRING
+                 ELSE
+                    MOVE IDX-CURRENCY TO WS-SUB-CUR
+                    MOVE IDX-FNAME    TO WS-FROM-FNAME
+                    MOVE IDX-LNAME    TO WS-FROM-LNAME
+                    MOVE IDX-BALANCE  TO WS-BALANCE-OUT
+                    PERFORM H450-CALC-AGE
+                    MOVE ST-INDEX-FILE TO WS-SUB-RC
+                    STRING 'BROWSE ROW RETURNED'
+                       DELIMITED BY SIZE INTO WS-EXPLANATION
+                    END-STRING
+                 END-IF
+           END-READ.
+       H940-END. EXIT.
       *
        H999-PREPARE-EXIT.
            CLOSE INDEX-FILE
+           CLOSE CURRENCY-FILE
+           CLOSE AUDIT-FILE
            GOBACK.
        H999-END. EXIT.
       *-----------------------------------------------------------------
