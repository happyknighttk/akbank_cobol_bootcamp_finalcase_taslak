@@ -11,6 +11,9 @@
                                 STATUS ST-INPUT-FILE.
            SELECT INVALID-FILE  ASSIGN TO INVFILE
                                 STATUS ST-INVALID-FILE.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+                                STATUS ST-CHECKPOINT-FILE.
+      *CHKFILE is the checkpoint/restart log for H200-PROCESS.
       *This is where we declare input and output files.
       *INVFILE contains the invalid processes.
       *My INPUT file is the processes and keys that I have to match with
@@ -34,6 +37,9 @@
               05 OREC-FROM-LNAME   PIC X(15).
               05 OREC-TO-FNAME     PIC X(15).
               05 OREC-TO-LNAME     PIC X(15).
+              05 OREC-BALANCE      PIC -(14)9.
+              05 OREC-BDAY         PIC 9(07).
+              05 OREC-AGE          PIC 9(03).
       *
        FD  INVALID-FILE RECORDING MODE F.
        01  INV-REC.
@@ -42,13 +48,40 @@
            03 INVREC-ID            PIC 9(05).
            03 FILLER               PIC X(02) VALUE SPACES.
            03 INVREC-CURRENCY      PIC 9(03).
-           03 FILLER               PIC X(11) VALUE SPACES.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 INVREC-REASON        PIC X(22).
+           03 FILLER               PIC X(27) VALUE SPACES.
+      *
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHK-REC.
+           03 CHK-LAST-ID           PIC X(05).
+           03 CHK-LAST-CURRENCY     PIC X(03).
+           03 CHK-REC-COUNT         PIC 9(09).
+           03 CHK-CNT-READ          PIC 9(07).
+           03 CHK-CNT-UPDATE        PIC 9(07).
+           03 CHK-CNT-WRITE         PIC 9(07).
+           03 CHK-CNT-DELETE        PIC 9(07).
+           03 CHK-CNT-BALANCE       PIC 9(07).
+           03 CHK-CNT-BROWSE        PIC 9(07).
+           03 CHK-CNT-INVALID       PIC 9(07).
+           03 CHK-CNT-AGE-UNDER18   PIC 9(07).
+           03 CHK-CNT-AGE-18-29     PIC 9(07).
+           03 CHK-CNT-AGE-30-44     PIC 9(07).
+           03 CHK-CNT-AGE-45-64     PIC 9(07).
+           03 CHK-CNT-AGE-65-OVER   PIC 9(07).
+           03 CHK-RC-COUNTS.
+              05 CHK-RC-COUNT       OCCURS 100 TIMES
+                                    PIC 9(07).
       *
        FD  INPUT-FILE RECORDING MODE F.
        01  IN-REC.
            03 IREC-PROCESS-TYPE    PIC X(01).
            03 IREC-ID              PIC X(05).
            03 IREC-CURRENCY        PIC X(03).
+           03 IREC-FNAME           PIC X(15).
+           03 IREC-LNAME           PIC X(15).
+           03 IREC-AMOUNT          PIC S9(13)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
 
       *--------------------------------------
        WORKING-STORAGE SECTION.
@@ -61,8 +94,22 @@
               88 OUTPFILE-SUCCESS            VALUE 00 97.
            03 ST-INVALID-FILE      PIC 9(02).
               88 INVFILE-SUCCESS             VALUE 00 97.
+           03 ST-CHECKPOINT-FILE   PIC 9(02).
+              88 CHKFILE-SUCCESS             VALUE 00 97.
+              88 CHKFILE-EOF                 VALUE 10.
+              88 CHKFILE-NOT-FOUND           VALUE 35.
            03 WS-PROCESS-TYPE      PIC 9(01).
               88 WS-PROCESS-TYPE-VALID VALUE 1 THRU 9.
+      *--------------------------------------
+       01 WS-CHECKPOINT-AREA.
+           03 WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 1000.
+           03 WS-RECORDS-SINCE-CHKPT   PIC 9(05) VALUE ZERO.
+           03 WS-RECORDS-PROCESSED     PIC 9(09) VALUE ZERO.
+           03 WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+              88 WS-IS-RESTART                  VALUE 'Y'.
+           03 WS-LAST-CHK-ID           PIC X(05) VALUE SPACES.
+           03 WS-LAST-CHK-CURRENCY     PIC X(03) VALUE SPACES.
+           03 WS-SKIP-COUNT            PIC 9(09) VALUE ZERO.
       *--------------------------------------
        01  HEADER-1.
            03 FILLER         PIC X(23) VALUE 'FINAL ASSIGNMENT'.
@@ -92,6 +139,9 @@
            03 FILLER         PIC X(07) VALUE SPACES.
            03 FILLER         PIC X(21) VALUE 'To First and Lastname'.
            03 FILLER         PIC X(09) VALUE SPACES.
+           03 FILLER         PIC X(15) VALUE 'Balance'.
+           03 FILLER         PIC X(07) VALUE 'BDay'.
+           03 FILLER         PIC X(03) VALUE 'Age'.
       *
        01  HEADER-4.
            03 FILLER         PIC X(11) VALUE '-----------'.
@@ -104,10 +154,45 @@
            03 FILLER         PIC X(06) VALUE SPACES.
            03 FILLER         PIC X(24) VALUE '------------------------'.
            03 FILLER         PIC X(06) VALUE SPACES.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(07) VALUE '-------'.
+           03 FILLER         PIC X(03) VALUE '---'.
       *
        01  HEADER-5.
-           03 INV-HEADER     PIC X(24) VALUE 'INVALID PROCESS TYPE-KEY'.
-           03 INV-LINE       PIC X(13) VALUE '-------------'.
+           03 INV-HEADER     PIC X(13) VALUE 'PROCTYP-KEY'.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 INV-REASON-HDR PIC X(06) VALUE 'REASON'.
+           03 INV-LINE       PIC X(43) VALUE
+              '-------------------------------------------'.
+      *
+       01  HEADER-6.
+           03 FILLER         PIC X(21) VALUE 'BATCH CONTROL TOTALS'.
+           03 FILLER         PIC X(59) VALUE SPACES.
+      *
+       01  HEADER-7.
+           03 FILLER         PIC X(21) VALUE '---------------------'.
+           03 FILLER         PIC X(59) VALUE SPACES.
+      *
+       01  HEADER-8.
+           03 FILLER         PIC X(20) VALUE 'AGE BRACKET SUMMARY'.
+           03 FILLER         PIC X(60) VALUE SPACES.
+      *
+       01  HEADER-9.
+           03 FILLER         PIC X(20) VALUE '--------------------'.
+           03 FILLER         PIC X(60) VALUE SPACES.
+      *
+       01  TOT-DETAIL-LINE.
+           03 TOT-LABEL      PIC X(25).
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 TOT-COUNT      PIC Z,ZZZ,ZZ9.
+           03 FILLER         PIC X(41) VALUE SPACES.
+      *
+       01  TOT-RC-LINE.
+           03 FILLER         PIC X(12) VALUE 'RETURN CODE '.
+           03 TOT-RC-VAL     PIC Z9.
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 TOT-RC-COUNT   PIC Z,ZZZ,ZZ9.
+           03 FILLER         PIC X(47) VALUE SPACES.
       *
        01 WS-CURRENT-DATE-DATA.
            03 WS-CURRENT-DATE.
@@ -115,6 +200,27 @@
               05 WS-CURRENT-MONTH        PIC 9(02).
               05 WS-CURRENT-DAY          PIC 9(02).
       *My quality of life fillers and the supporting variables
+      *--------------------------------------
+       01 WS-CONTROL-TOTALS.
+           03 WS-CNT-READ          PIC 9(07) VALUE ZERO.
+           03 WS-CNT-UPDATE        PIC 9(07) VALUE ZERO.
+           03 WS-CNT-WRITE         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-DELETE        PIC 9(07) VALUE ZERO.
+           03 WS-CNT-BALANCE       PIC 9(07) VALUE ZERO.
+           03 WS-CNT-BROWSE        PIC 9(07) VALUE ZERO.
+           03 WS-BROWSE-FOUND-SW   PIC X(01) VALUE 'N'.
+              88 WS-BROWSE-FOUND              VALUE 'Y'.
+           03 WS-CNT-INVALID       PIC 9(07) VALUE ZERO.
+           03 WS-CNT-TOTAL         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-AGE-UNDER18   PIC 9(07) VALUE ZERO.
+           03 WS-CNT-AGE-18-29     PIC 9(07) VALUE ZERO.
+           03 WS-CNT-AGE-30-44     PIC 9(07) VALUE ZERO.
+           03 WS-CNT-AGE-45-64     PIC 9(07) VALUE ZERO.
+           03 WS-CNT-AGE-65-OVER   PIC 9(07) VALUE ZERO.
+           03 WS-RC-IDX            PIC 9(03) VALUE ZERO.
+           03 WS-RC-COUNTS.
+              05 WS-RC-COUNT       OCCURS 100 TIMES
+                                    PIC 9(07) VALUE ZERO.
       *--------------------------------------
        01 WS-SUB-AREA.
            03 WS-SUB-FUNCTION      PIC 9(01).
@@ -123,22 +229,35 @@
               88 WS-FUNC-UPDATE              VALUE 3.
               88 WS-FUNC-WRITE               VALUE 4.
               88 WS-FUNC-DELETE              VALUE 5.
+              88 WS-FUNC-BALANCE             VALUE 6.
+              88 WS-FUNC-BROWSE-START        VALUE 7.
+              88 WS-FUNC-BROWSE-NEXT         VALUE 8.
               88 WS-FUNC-CLOSE               VALUE 9.
            03 WS-SUB-ID            PIC 9(05).
            03 WS-SUB-CUR           PIC 9(03).
            03 WS-SUB-RC            PIC 9(02).
+              88 WS-RC-INVALID-CURRENCY      VALUE 90.
+              88 WS-RC-BROWSE-END            VALUE 10.
+           03 WS-SUB-AMOUNT        PIC S9(13) COMP-3.
+           03 WS-SUB-RESTART-FLAG  PIC X(01).
+              88 WS-SUB-IS-RESTART           VALUE 'Y'.
            03 WS-SUBDATA.
               05 WS-EXPLANATION    PIC X(30).
               05 WS-FROM-FNAME     PIC X(15).
               05 WS-FROM-LNAME     PIC X(15).
               05 WS-TO-FNAME       PIC X(15).
               05 WS-TO-LNAME       PIC X(15).
+              05 WS-BALANCE-OUT    PIC -(14)9.
+              05 WS-BDAY-OUT       PIC 9(07).
+              05 WS-AGE-OUT        PIC 9(03).
       *Subprogram linkage section
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
-           PERFORM H150-WRITE-HEADERS
+           IF NOT WS-IS-RESTART
+              PERFORM H150-WRITE-HEADERS
+           END-IF
            PERFORM H200-PROCESS UNTIL INPFILE-EOF
            PERFORM H999-PREPARE-EXIT.
        0000-END. EXIT.
@@ -148,24 +267,113 @@
            IF NOT INPFILE-SUCCESS
               DISPLAY 'INPFILE DID NOT OPEN PROPERLY: ' ST-INPUT-FILE
               MOVE ST-INPUT-FILE TO RETURN-CODE
-              PERFORM H999-PREPARE-EXIT
+              PERFORM H195-ABORT-EXIT
+           END-IF
+           PERFORM H160-INIT-CHECKPOINT
+           IF WS-IS-RESTART
+              OPEN EXTEND OUTPUT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
            END-IF
-           OPEN OUTPUT OUTPUT-FILE
            IF NOT OUTPFILE-SUCCESS
               DISPLAY 'OUTPFILE DID NOT OPEN PROPERLY: ' ST-OUTPUT-FILE
               MOVE ST-OUTPUT-FILE TO RETURN-CODE
-              PERFORM H999-PREPARE-EXIT
+              CLOSE INPUT-FILE
+              CLOSE CHECKPOINT-FILE
+              PERFORM H195-ABORT-EXIT
            END-IF
-           OPEN OUTPUT INVALID-FILE.
+           IF WS-IS-RESTART
+              OPEN EXTEND INVALID-FILE
+           ELSE
+              OPEN OUTPUT INVALID-FILE
+           END-IF.
            IF NOT INVFILE-SUCCESS
               DISPLAY 'INVFILE DID NOT OPEN PROPERLY: ' ST-INVALID-FILE
               MOVE ST-INVALID-FILE TO RETURN-CODE
-              PERFORM H999-PREPARE-EXIT
+              CLOSE INPUT-FILE
+              CLOSE OUTPUT-FILE
+              CLOSE CHECKPOINT-FILE
+              PERFORM H195-ABORT-EXIT
            END-IF
            READ INPUT-FILE.
+           IF WS-IS-RESTART
+              PERFORM H175-SKIP-PROCESSED-RECORDS
+           END-IF
+           IF WS-IS-RESTART
+              MOVE 'Y' TO WS-SUB-RESTART-FLAG
+           ELSE
+              MOVE 'N' TO WS-SUB-RESTART-FLAG
+           END-IF
            SET WS-FUNC-OPEN TO TRUE
            CALL WS-PBEGIDX USING WS-SUB-AREA.
        H100-END. EXIT.
+      *
+       H195-ABORT-EXIT.
+           STOP RUN.
+       H195-END. EXIT.
+      *
+       H160-INIT-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKFILE-SUCCESS
+              PERFORM UNTIL CHKFILE-EOF
+                 READ CHECKPOINT-FILE
+                 IF NOT CHKFILE-EOF
+                    MOVE CHK-LAST-ID       TO WS-LAST-CHK-ID
+                    MOVE CHK-LAST-CURRENCY TO WS-LAST-CHK-CURRENCY
+                    MOVE CHK-REC-COUNT     TO WS-RECORDS-PROCESSED
+                    MOVE CHK-REC-COUNT     TO WS-CNT-TOTAL
+                    MOVE CHK-CNT-READ      TO WS-CNT-READ
+                    MOVE CHK-CNT-UPDATE    TO WS-CNT-UPDATE
+                    MOVE CHK-CNT-WRITE     TO WS-CNT-WRITE
+                    MOVE CHK-CNT-DELETE    TO WS-CNT-DELETE
+                    MOVE CHK-CNT-BALANCE   TO WS-CNT-BALANCE
+                    MOVE CHK-CNT-BROWSE    TO WS-CNT-BROWSE
+                    MOVE CHK-CNT-INVALID   TO WS-CNT-INVALID
+                    MOVE CHK-CNT-AGE-UNDER18 TO WS-CNT-AGE-UNDER18
+                    MOVE CHK-CNT-AGE-18-29   TO WS-CNT-AGE-18-29
+                    MOVE CHK-CNT-AGE-30-44   TO WS-CNT-AGE-30-44
+                    MOVE CHK-CNT-AGE-45-64   TO WS-CNT-AGE-45-64
+                    MOVE CHK-CNT-AGE-65-OVER TO WS-CNT-AGE-65-OVER
+                    MOVE CHK-RC-COUNTS     TO WS-RC-COUNTS
+                    SET WS-IS-RESTART TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+              IF NOT CHKFILE-SUCCESS
+                 DISPLAY 'CHKFILE DID NOT OPEN PROPERLY: '
+                    ST-CHECKPOINT-FILE
+                 MOVE ST-CHECKPOINT-FILE TO RETURN-CODE
+                 CLOSE INPUT-FILE
+                 PERFORM H195-ABORT-EXIT
+              END-IF
+           ELSE
+              IF CHKFILE-NOT-FOUND
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 IF NOT CHKFILE-SUCCESS
+                    DISPLAY 'CHKFILE DID NOT OPEN PROPERLY: '
+                       ST-CHECKPOINT-FILE
+                    MOVE ST-CHECKPOINT-FILE TO RETURN-CODE
+                    CLOSE INPUT-FILE
+                    PERFORM H195-ABORT-EXIT
+                 END-IF
+              ELSE
+                 DISPLAY 'CHKFILE DID NOT OPEN PROPERLY: '
+                    ST-CHECKPOINT-FILE
+                 MOVE ST-CHECKPOINT-FILE TO RETURN-CODE
+                 CLOSE INPUT-FILE
+                 PERFORM H195-ABORT-EXIT
+              END-IF
+           END-IF.
+       H160-END. EXIT.
+      *
+       H175-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RECORDS-PROCESSED
+                      OR INPFILE-EOF
+              READ INPUT-FILE
+           END-PERFORM.
+       H175-END. EXIT.
       *
        H150-WRITE-HEADERS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
@@ -193,33 +401,132 @@
               MOVE 4 TO WS-PROCESS-TYPE
            ELSE IF IREC-PROCESS-TYPE = 'D'
               MOVE 5 TO WS-PROCESS-TYPE
+           ELSE IF IREC-PROCESS-TYPE = 'B'
+              MOVE 6 TO WS-PROCESS-TYPE
+           ELSE IF IREC-PROCESS-TYPE = 'C'
+              MOVE 7 TO WS-PROCESS-TYPE
            ELSE
               MOVE 0 TO WS-PROCESS-TYPE
            END-IF.
-           IF WS-PROCESS-TYPE-VALID
-              EVALUATE WS-PROCESS-TYPE
-                 WHEN 2
-                    SET WS-FUNC-READ TO TRUE
-                 WHEN 3
-                    SET WS-FUNC-UPDATE TO TRUE
-                 WHEN 4
-                    SET WS-FUNC-WRITE TO TRUE
-                 WHEN 5
-                    SET WS-FUNC-DELETE TO TRUE
-              END-EVALUATE
-              MOVE IREC-ID       TO WS-SUB-ID
-              MOVE IREC-CURRENCY TO WS-SUB-CUR
-              CALL WS-PBEGIDX USING WS-SUB-AREA
-              PERFORM H300-WRITE-OUT
+           IF WS-PROCESS-TYPE-VALID AND IREC-ID IS NUMERIC
+              IF WS-PROCESS-TYPE = 7
+                 PERFORM H340-BROWSE-PROCESS
+              ELSE
+                 EVALUATE WS-PROCESS-TYPE
+                    WHEN 2
+                       SET WS-FUNC-READ TO TRUE
+                    WHEN 3
+                       SET WS-FUNC-UPDATE TO TRUE
+                    WHEN 4
+                       SET WS-FUNC-WRITE TO TRUE
+                    WHEN 5
+                       SET WS-FUNC-DELETE TO TRUE
+                    WHEN 6
+                       SET WS-FUNC-BALANCE TO TRUE
+                 END-EVALUATE
+                 MOVE IREC-ID       TO WS-SUB-ID
+                 MOVE IREC-CURRENCY TO WS-SUB-CUR
+                 IF WS-PROCESS-TYPE = 3 OR WS-PROCESS-TYPE = 4
+                    MOVE IREC-FNAME TO WS-TO-FNAME
+                    MOVE IREC-LNAME TO WS-TO-LNAME
+                 END-IF
+                 IF WS-PROCESS-TYPE = 6
+                    MOVE IREC-AMOUNT TO WS-SUB-AMOUNT
+                 END-IF
+                 CALL WS-PBEGIDX USING WS-SUB-AREA
+                 COMPUTE WS-RC-IDX = WS-SUB-RC + 1
+                 ADD 1 TO WS-RC-COUNT(WS-RC-IDX)
+                 ADD 1 TO WS-CNT-TOTAL
+                 IF WS-RC-INVALID-CURRENCY
+                    MOVE SPACES TO INV-REC
+                    MOVE IREC-PROCESS-TYPE TO INVREC-PROCTP
+                    MOVE IREC-ID TO INVREC-ID
+                    MOVE IREC-CURRENCY TO INVREC-CURRENCY
+                    MOVE 'INVALID CURRENCY CODE' TO INVREC-REASON
+                    WRITE INV-REC
+                    ADD 1 TO WS-CNT-INVALID
+                 ELSE
+                    EVALUATE WS-PROCESS-TYPE
+                       WHEN 2 ADD 1 TO WS-CNT-READ
+                       WHEN 3 ADD 1 TO WS-CNT-UPDATE
+                       WHEN 4 ADD 1 TO WS-CNT-WRITE
+                       WHEN 5 ADD 1 TO WS-CNT-DELETE
+                       WHEN 6 ADD 1 TO WS-CNT-BALANCE
+                    END-EVALUATE
+                    PERFORM H300-WRITE-OUT
+                 END-IF
+              END-IF
            ELSE
               MOVE SPACES TO INV-REC
               MOVE IREC-PROCESS-TYPE TO INVREC-PROCTP
               MOVE IREC-ID TO INVREC-ID
               MOVE IREC-CURRENCY TO INVREC-CURRENCY
+              IF NOT WS-PROCESS-TYPE-VALID
+                 MOVE 'INVALID PROC TYPE' TO INVREC-REASON
+              ELSE
+                 MOVE 'INVALID ID FORMAT' TO INVREC-REASON
+              END-IF
               WRITE INV-REC
+              ADD 1 TO WS-CNT-INVALID
+              ADD 1 TO WS-CNT-TOTAL
            END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT
+           IF WS-RECORDS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+              OR WS-PROCESS-TYPE = 6
+              PERFORM H180-WRITE-CHECKPOINT
+           END-IF
            READ INPUT-FILE.
        H200-END. EXIT.
+      *
+       H180-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHK-REC
+           MOVE IREC-ID         TO CHK-LAST-ID
+           MOVE IREC-CURRENCY   TO CHK-LAST-CURRENCY
+           MOVE WS-RECORDS-PROCESSED TO CHK-REC-COUNT
+           MOVE WS-CNT-READ     TO CHK-CNT-READ
+           MOVE WS-CNT-UPDATE   TO CHK-CNT-UPDATE
+           MOVE WS-CNT-WRITE    TO CHK-CNT-WRITE
+           MOVE WS-CNT-DELETE   TO CHK-CNT-DELETE
+           MOVE WS-CNT-BALANCE  TO CHK-CNT-BALANCE
+           MOVE WS-CNT-BROWSE   TO CHK-CNT-BROWSE
+           MOVE WS-CNT-INVALID  TO CHK-CNT-INVALID
+           MOVE WS-CNT-AGE-UNDER18   TO CHK-CNT-AGE-UNDER18
+           MOVE WS-CNT-AGE-18-29     TO CHK-CNT-AGE-18-29
+           MOVE WS-CNT-AGE-30-44     TO CHK-CNT-AGE-30-44
+           MOVE WS-CNT-AGE-45-64     TO CHK-CNT-AGE-45-64
+           MOVE WS-CNT-AGE-65-OVER   TO CHK-CNT-AGE-65-OVER
+           MOVE WS-RC-COUNTS    TO CHK-RC-COUNTS
+           WRITE CHK-REC
+           MOVE ZERO TO WS-RECORDS-SINCE-CHKPT.
+       H180-END. EXIT.
+      *
+       H340-BROWSE-PROCESS.
+           MOVE IREC-ID TO WS-SUB-ID
+           MOVE 'N' TO WS-BROWSE-FOUND-SW
+           SET WS-FUNC-BROWSE-START TO TRUE
+           CALL WS-PBEGIDX USING WS-SUB-AREA
+           PERFORM UNTIL WS-SUB-RC NOT = 0
+              SET WS-BROWSE-FOUND TO TRUE
+              PERFORM H300-WRITE-OUT
+              SET WS-FUNC-BROWSE-NEXT TO TRUE
+              CALL WS-PBEGIDX USING WS-SUB-AREA
+           END-PERFORM
+           COMPUTE WS-RC-IDX = WS-SUB-RC + 1
+           ADD 1 TO WS-RC-COUNT(WS-RC-IDX)
+           ADD 1 TO WS-CNT-TOTAL
+           IF WS-BROWSE-FOUND
+              ADD 1 TO WS-CNT-BROWSE
+           ELSE
+              MOVE SPACES TO INV-REC
+              MOVE IREC-PROCESS-TYPE TO INVREC-PROCTP
+              MOVE IREC-ID TO INVREC-ID
+              MOVE IREC-CURRENCY TO INVREC-CURRENCY
+              MOVE 'CUSTOMER NOT FOUND' TO INVREC-REASON
+              WRITE INV-REC
+              ADD 1 TO WS-CNT-INVALID
+           END-IF.
+       H340-END. EXIT.
       *
        H300-WRITE-OUT.
            MOVE SPACES TO OUT-REC
@@ -228,12 +535,97 @@
            MOVE WS-SUB-CUR        TO OREC-CURRENCY
            MOVE WS-SUB-RC         TO OREC-RETURN-CODE
            MOVE WS-SUBDATA        TO OREC-DATA
-           WRITE OUT-REC.
+           WRITE OUT-REC
+           IF WS-SUB-RC = 0 AND WS-BDAY-OUT NOT = ZERO AND
+              (WS-FUNC-READ OR WS-FUNC-BROWSE-START
+                 OR WS-FUNC-BROWSE-NEXT)
+              PERFORM H350-BUCKET-AGE
+           END-IF.
        H300-END. EXIT.
+      *
+       H350-BUCKET-AGE.
+           EVALUATE TRUE
+              WHEN WS-AGE-OUT < 18
+                 ADD 1 TO WS-CNT-AGE-UNDER18
+              WHEN WS-AGE-OUT < 30
+                 ADD 1 TO WS-CNT-AGE-18-29
+              WHEN WS-AGE-OUT < 45
+                 ADD 1 TO WS-CNT-AGE-30-44
+              WHEN WS-AGE-OUT < 65
+                 ADD 1 TO WS-CNT-AGE-45-64
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-AGE-65-OVER
+           END-EVALUATE.
+       H350-END. EXIT.
+      *
+       H950-PRINT-TOTALS.
+           MOVE SPACES TO OUT-REC
+           WRITE OUT-REC AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM HEADER-6.
+           WRITE OUT-REC FROM HEADER-7.
+           MOVE 'READ TRANSACTIONS'      TO TOT-LABEL
+           MOVE WS-CNT-READ              TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'UPDATE TRANSACTIONS'    TO TOT-LABEL
+           MOVE WS-CNT-UPDATE            TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'WRITE TRANSACTIONS'     TO TOT-LABEL
+           MOVE WS-CNT-WRITE             TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'DELETE TRANSACTIONS'    TO TOT-LABEL
+           MOVE WS-CNT-DELETE            TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'BALANCE ADJUSTMENTS'    TO TOT-LABEL
+           MOVE WS-CNT-BALANCE           TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'CURRENCY BROWSE REQUESTS'  TO TOT-LABEL
+           MOVE WS-CNT-BROWSE            TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'INVALID KEY REJECTS'    TO TOT-LABEL
+           MOVE WS-CNT-INVALID           TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE 'TOTAL RECORDS READ'     TO TOT-LABEL
+           MOVE WS-CNT-TOTAL             TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE SPACES TO OUT-REC
+           WRITE OUT-REC AFTER ADVANCING 1 LINES.
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1 UNTIL WS-RC-IDX > 100
+              IF WS-RC-COUNT(WS-RC-IDX) > 0
+                 COMPUTE TOT-RC-VAL = WS-RC-IDX - 1
+                 MOVE WS-RC-COUNT(WS-RC-IDX) TO TOT-RC-COUNT
+                 WRITE OUT-REC FROM TOT-RC-LINE
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO OUT-REC
+           WRITE OUT-REC AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM HEADER-8.
+           WRITE OUT-REC FROM HEADER-9.
+           MOVE 'UNDER 18'                TO TOT-LABEL
+           MOVE WS-CNT-AGE-UNDER18        TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE '18 TO 29'                TO TOT-LABEL
+           MOVE WS-CNT-AGE-18-29          TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE '30 TO 44'                TO TOT-LABEL
+           MOVE WS-CNT-AGE-30-44          TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE '45 TO 64'                TO TOT-LABEL
+           MOVE WS-CNT-AGE-45-64          TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+           MOVE '65 AND OVER'             TO TOT-LABEL
+           MOVE WS-CNT-AGE-65-OVER        TO TOT-COUNT
+           WRITE OUT-REC FROM TOT-DETAIL-LINE.
+       H950-END. EXIT.
       *
        H999-PREPARE-EXIT.
+           PERFORM H950-PRINT-TOTALS
            CLOSE OUTPUT-FILE
            CLOSE INPUT-FILE
+           CLOSE CHECKPOINT-FILE
+           IF INPFILE-EOF
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+           END-IF
            SET WS-FUNC-CLOSE TO TRUE
            CALL WS-PBEGIDX USING WS-SUB-AREA
            STOP RUN.
